@@ -1,327 +1,643 @@
-      ******************************************************************
-      * Author: Will Verplaetse
-      * Date: 4/28/2024
-      * Purpose: This program reads an input file with control breaks
-      *          writes a report on which employees are performing well
-      *          and which ones are performing poorly.
-      *
-      *          If I had access to a compiler with the report writer,
-      *          I would use that. However, I don't so alignment is done
-      *          manually.
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EmployeeClassifier.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-           SELECT inputFile ASSIGN TO
-           "input.txt"
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-
-           SELECT badEmps ASSIGN TO "Poor Employee Report"
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-
-           SELECT goodEmps ASSIGN TO "Good Employee Report"
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD inputFile.
-       01   stateRecord.
-         88 endOfFile              VALUE HIGH-VALUE.
-
-      *    Setting up type codes to trigger control breaks
-         02 typeCode               PIC X.
-           88  isStateRecord       VALUE "S".
-           88  isBranchRecord      VALUE "B".
-           88  isEmployeeRecord    VALUE "E".
-
-         02 stateName              PIC XX.
-
-
-       01   branchRecord.
-         02 typeCode               PIC X.
-         02 branchName             PIC X(15).
-
-
-       01   employeeRecord.
-         02 typeCode               PIC X.
-         02 employeeData.
-         03 employeeName           PIC X(15).
-         03 totalSalesAmount       PIC 9(6)V99.
-           88 phenomenalSales      VALUE 100000 THRU 1000000.
-           88 goodSales            VALUE 50000 THRU 99999.99.
-           88 poorSales            VALUE 0 THRU 4999.99.
-         03 FILLER                 PIC X.
-         03 numOfNewCustomers      PIC 99.
-           88 lotsOfCustomers   VALUE 25 THRU 99.
-           88 noCustomers       VALUE 0.
-         03 FILLER                 PIC X.
-         03 attendanceRatio        PIC 9V99.
-           88 perfectAttendance     VALUE 1.00.
-           88 poorAttendance       VALUE 0 THRU 0.50.
-
-
-
-
-
-
-       FD badEmps.
-
-       01  badStateHeader             PIC XX.
-
-       01   badStateSummary.
-           02 badStateCaption  PIC X(28).
-           02 badStateTotal   PIC ZZ9.
-
-       01  BadBranchHeader           PIC X(15).
-
-       01  badColumnHeaders.
-           02 nameCol          PIC X(15).
-           02 salesCol         PIC X(13).
-           02 newCustomersCol  PIC X(19).
-           02 attendanceCol    PIC X(15).
-
-
-       01  badBranchSummary.
-         02 badBranchCaption             PIC X(21).
-         02 badBranchTotal     PIC ZZ9.
-
-      *    Using edited pictures to align file output
-      *    Using the report writer would be better suited for this task,
-      *    however, I don't have a compiler that supports it
-       01  badEmpRecord.
-           02 badEmpName           PIC X(15).
-           02 badSaleAmount        PIC $$$$$,$$$.99.
-           02 FILLER               PIC X VALUE " ".
-           02 badNumOfCustomers    PIC Z(17)9.
-           02 FILLER               PIC X VALUE " ".
-           02 badAttendance        PIC Z(11)9.99.
-
-
-
-
-       FD goodEmps.
-       01   goodStateHeader             PIC XX.
-
-       01   goodStateSummary.
-           02 goodStateCaption  PIC X(28).
-           02 goodStateTotal   PIC ZZ9.
-
-       01  goodBranchHeader            PIC X(15).
-
-       01  goodColumnHeaders.
-           02 nameCol          PIC X(15).
-           02 salesCol         PIC X(13).
-           02 newCustomersCol  PIC X(19).
-           02 attendanceCol    PIC X(15).
-
-       01  goodBranchSummary.
-         02 goodBranchCaption             PIC X(22).
-         02 goodBranchTotal               PIC ZZ9.
-
-
-
-      *Added extra to zero suppressing characters to align columns
-       01  goodEmpRecord.
-           02 goodEmpName           PIC X(15).
-           02 goodSaleAmount        PIC $$$$$,$$$.99.
-           02 FILLER                PIC X VALUE " ".
-           02 goodNumOfCustomers    PIC Z(17)9.
-           02 FILLER                PIC X VALUE " ".
-           02 goodAttendance        PIC Z(11)9.99.
-
-       WORKING-STORAGE SECTION.
-
-
-       01  columnHeaders.
-           02 nameCol          PIC X(15) VALUE "Name       ".
-           02 salesCol         PIC X(12) VALUE "Sales amount".
-           02 newCustomersCol  PIC X(20) VALUE " # of New Customers ".
-           02 attendanceCol    PIC X(15) VALUE "Attendance rate".
-
-
-
-       01 goodBranchEmpCount             PIC 999 VALUE ZEROES.
-       01 badBranchEmpCount              PIC 999 VALUE ZEROES.
-
-       01 goodStateEmpCount             PIC 999 VALUE ZEROES.
-       01 badStateEmpCount              PIC 999 VALUE ZEROES.
-
-
-       01 goodBranchCaptionNf PIC X(22) VALUE "Total good employees: ".
-       01 badBranchCaptionNf PIC X(21) VALUE "Total bad employees: ".
-       01 badStateCaptionNf PIC X(28) VALUE"Total bad state employees:".
-       01 goodStCaptionNf PIC X(28) VALUE "Total good state employees:".
-
-
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-
-            OPEN INPUT inputFile
-            OPEN OUTPUT badEmps
-            OPEN OUTPUT goodEmps
-
-            READ inputFile
-               AT END SET endOfFile TO TRUE
-            END-READ
-
-
-            PERFORM PROCESS-STATE-RECORD UNTIL endOfFile
-
-           CLOSE inputFile
-           CLOSE badEmps
-           CLOSE goodEmps
-
-           STOP RUN.
-
-
-       PROCESS-STATE-RECORD.
-
-           MOVE stateName TO badStateHeader
-           MOVE stateName TO goodStateHeader
-
-           WRITE goodStateHeader BEFORE ADVANCING 2 LINES
-           WRITE badStateHeader BEFORE ADVANCING 2 LINES
-
-           READ inputFile
-               AT END SET endOfFile TO TRUE
-           END-READ
-
-           PERFORM PROCESS-BRANCH-RECORD UNTIL endOfFile
-           OR isStateRecord.
-
-
-       PROCESS-BRANCH-RECORD.
-
-
-           MOVE branchName TO badBranchHeader, goodBranchHeader
-
-           WRITE badBranchHeader BEFORE ADVANCING 2 LINES
-           WRITE goodBranchHeader BEFORE ADVANCING 2 LINES
-
-           READ inputFile
-               AT END SET endOfFile TO TRUE
-           END-READ
-
-           MOVE columnHeaders TO goodColumnHeaders, badColumnHeaders
-
-
-           WRITE goodColumnHeaders
-           WRITE badColumnHeaders
-
-
-
-           PERFORM PROCESS-EMPLOYEE UNTIL endOfFile
-           OR NOT isEmployeeRecord.
-
-
-       PROCESS-EMPLOYEE.
-
-           EVALUATE TRUE ALSO TRUE ALSO TRUE
-           WHEN phenomenalSales ALSO ANY ALSO ANY
-               MOVE employeeName TO goodEmpName
-               MOVE totalSalesAmount TO goodSaleAmount
-               MOVE numOfNewCustomers TO goodNumOfCustomers
-               MOVE attendanceRatio TO goodAttendance
-               ADD 1 TO goodBranchEmpCount
-               WRITE goodEmpRecord
-
-
-           WHEN goodSales ALSO lotsOfCustomers ALSO NOT poorAttendance
-               MOVE employeeName TO goodEmpName
-               MOVE totalSalesAmount TO goodSaleAmount
-               MOVE numOfNewCustomers TO goodNumOfCustomers
-               MOVE attendanceRatio TO goodAttendance
-               ADD 1 TO goodBranchEmpCount
-               WRITE goodEmpRecord
-
-
-           WHEN goodSales ALSO NOT noCustomers ALSO perfectAttendance
-               MOVE employeeName TO goodEmpName
-               MOVE totalSalesAmount TO goodSaleAmount
-               MOVE numOfNewCustomers TO goodNumOfCustomers
-               MOVE attendanceRatio TO goodAttendance
-               ADD 1 TO goodBranchEmpCount
-               WRITE goodEmpRecord
-
-           WHEN ANY ALSO noCustomers ALSO ANY
-               MOVE employeeName TO badEmpName
-               MOVE totalSalesAmount TO badSaleAmount
-               MOVE numOfNewCustomers TO badNumOfCustomers
-               MOVE attendanceRatio TO badAttendance
-               ADD 1 TO badBranchEmpCount
-               WRITE badEmpRecord
-
-           WHEN poorSales ALSO ANY ALSO poorAttendance
-               MOVE employeeName TO badEmpName
-               MOVE totalSalesAmount TO badSaleAmount
-               MOVE numOfNewCustomers TO badNumOfCustomers
-               MOVE attendanceRatio TO badAttendance
-               ADD 1 TO badBranchEmpCount
-               WRITE badEmpRecord
-
-
-           END-EVALUATE
-
-
-
-           READ inputFile
-               AT END SET endOfFile TO TRUE
-           END-READ
-
-           IF isBranchRecord THEN
-               MOVE goodBranchCaptionNf TO goodBranchCaption
-               MOVE goodBranchEmpCount TO goodBranchTotal
-               ADD goodBranchEmpCount TO goodStateEmpCount
-
-               MOVE badBranchCaptionNf TO badBranchCaption
-               MOVE badBranchEmpCount TO badBranchTotal
-               ADD badBranchEmpCount TO badStateEmpCount
-
-               MOVE ZEROES TO goodBranchEmpCount
-               MOVE ZEROES TO badBranchEmpCount
-
-
-               WRITE goodBranchSummary BEFORE ADVANCING 2 LINES
-               WRITE badBranchSummary BEFORE ADVANCING 2 LINES
-           END-IF
-
-           IF isStateRecord OR endOfFile THEN
-               MOVE goodBranchCaptionNf TO goodBranchCaption
-               MOVE goodBranchEmpCount TO goodBranchTotal
-               ADD goodBranchEmpCount TO goodStateEmpCount
-
-               MOVE badBranchCaptionNf TO badBranchCaption
-               MOVE badBranchEmpCount TO badBranchTotal
-               ADD badBranchEmpCount TO badStateEmpCount
-
-               MOVE ZEROES TO goodBranchEmpCount
-               MOVE ZEROES TO badBranchEmpCount
-
-               WRITE goodBranchSummary BEFORE ADVANCING 2 LINES
-               WRITE badBranchSummary BEFORE ADVANCING 2 LINES
-
-               MOVE goodStCaptionNf TO goodStateCaption
-               MOVE goodStateEmpCount TO goodStateTotal
-
-               MOVE badStateCaptionNf TO badStateCaption
-               MOVE badStateEmpCount TO badStateTotal
-
-               MOVE ZEROES TO goodStateEmpCount
-               MOVE ZEROES TO badStateEmpCount
-
-               WRITE goodStateSummary BEFORE ADVANCING 2 LINES
-               WRITE badSTateSummary BEFORE ADVANCING 2 LINES
-
-
-               END-IF.
+      ******************************************************************
+      * Author: Will Verplaetse
+      * Date: 4/28/2024
+      * Purpose: This program reads an input file with control breaks
+      *          writes a report on which employees are performing well
+      *          and which ones are performing poorly.
+      *
+      *          If I had access to a compiler with the report writer,
+      *          I would use that. However, I don't so alignment is done
+      *          manually.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmployeeClassifier.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT inputFile ASSIGN TO
+           inputFileName
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+
+           SELECT badEmps ASSIGN TO badEmpsName
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+
+           SELECT goodEmps ASSIGN TO goodEmpsName
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+
+           SELECT niEmps ASSIGN TO niEmpsName
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+
+           SELECT rejectEmps ASSIGN TO rejectEmpsName
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+
+           SELECT csvEmps ASSIGN TO csvEmpsName
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD inputFile.
+       01   stateRecord.
+         88 endOfFile              VALUE HIGH-VALUE.
+
+      *    Setting up type codes to trigger control breaks
+         02 typeCode               PIC X.
+           88  isStateRecord       VALUE "S".
+           88  isBranchRecord      VALUE "B".
+           88  isEmployeeRecord    VALUE "E".
+
+         02 stateName              PIC XX.
+
+
+       01   branchRecord.
+         02 typeCode               PIC X.
+         02 branchName             PIC X(15).
+
+
+       01   employeeRecord.
+         02 typeCode               PIC X.
+         02 employeeData.
+         03 employeeName           PIC X(15).
+         03 totalSalesAmount       PIC 9(6)V99.
+           88 phenomenalSales      VALUE 100000 THRU 1000000.
+           88 goodSales            VALUE 50000 THRU 99999.99.
+           88 poorSales            VALUE 0 THRU 4999.99.
+         03 FILLER                 PIC X.
+         03 numOfNewCustomers      PIC 99.
+           88 lotsOfCustomers   VALUE 25 THRU 99.
+           88 noCustomers       VALUE 0.
+         03 FILLER                 PIC X.
+         03 attendanceRatio        PIC 9V99.
+           88 perfectAttendance     VALUE 1.00.
+           88 poorAttendance       VALUE 0 THRU 0.50.
+
+      *    Widest view of the FD record area, used to echo the raw
+      *    record onto the exceptions report when typeCode is not
+      *    recognized
+       01   rawInputRecord          PIC X(40).
+
+
+
+
+
+
+       FD badEmps.
+
+       01  badStateHeader             PIC XX.
+
+       01   badStateSummary.
+           02 badStateCaption  PIC X(28).
+           02 badStateTotal   PIC ZZ9.
+
+       01  BadBranchHeader           PIC X(15).
+
+       01  badColumnHeaders.
+           02 nameCol          PIC X(15).
+           02 salesCol         PIC X(13).
+           02 newCustomersCol  PIC X(19).
+           02 attendanceCol    PIC X(15).
+
+
+       01  badBranchSummary.
+         02 badBranchCaption             PIC X(21).
+         02 badBranchTotal     PIC ZZ9.
+
+      *    Using edited pictures to align file output
+      *    Using the report writer would be better suited for this task,
+      *    however, I don't have a compiler that supports it
+       01  badEmpRecord.
+           02 badEmpName           PIC X(15).
+           02 badSaleAmount        PIC $$$$$,$$$.99.
+           02 FILLER               PIC X VALUE " ".
+           02 badNumOfCustomers    PIC Z(17)9.
+           02 FILLER               PIC X VALUE " ".
+           02 badAttendance        PIC Z(11)9.99.
+
+       01  badCompanySummary.
+           02 badCompanyCaption  PIC X(30).
+           02 badCompanyTotal    PIC ZZZZ9.
+
+
+
+       FD goodEmps.
+       01   goodStateHeader             PIC XX.
+
+       01   goodStateSummary.
+           02 goodStateCaption  PIC X(28).
+           02 goodStateTotal   PIC ZZ9.
+
+       01  goodBranchHeader            PIC X(15).
+
+       01  goodColumnHeaders.
+           02 nameCol          PIC X(15).
+           02 salesCol         PIC X(13).
+           02 newCustomersCol  PIC X(19).
+           02 attendanceCol    PIC X(15).
+
+       01  goodBranchSummary.
+         02 goodBranchCaption             PIC X(22).
+         02 goodBranchTotal               PIC ZZ9.
+
+
+
+      *Added extra to zero suppressing characters to align columns
+       01  goodEmpRecord.
+           02 goodEmpName           PIC X(15).
+           02 goodSaleAmount        PIC $$$$$,$$$.99.
+           02 FILLER                PIC X VALUE " ".
+           02 goodNumOfCustomers    PIC Z(17)9.
+           02 FILLER                PIC X VALUE " ".
+           02 goodAttendance        PIC Z(11)9.99.
+
+       01  goodCompanySummary.
+           02 goodCompanyCaption  PIC X(30).
+           02 goodCompanyTotal    PIC ZZZZ9.
+
+
+       FD niEmps.
+       01   niStateHeader             PIC XX.
+
+       01   niStateSummary.
+           02 niStateCaption  PIC X(28).
+           02 niStateTotal   PIC ZZ9.
+
+       01  niBranchHeader           PIC X(15).
+
+       01  niColumnHeaders.
+           02 nameCol          PIC X(15).
+           02 salesCol         PIC X(13).
+           02 newCustomersCol  PIC X(19).
+           02 attendanceCol    PIC X(15).
+
+
+       01  niBranchSummary.
+         02 niBranchCaption             PIC X(30).
+         02 niBranchTotal     PIC ZZ9.
+
+      *    Using edited pictures to align file output
+       01  niEmpRecord.
+           02 niEmpName           PIC X(15).
+           02 niSaleAmount        PIC $$$$$,$$$.99.
+           02 FILLER              PIC X VALUE " ".
+           02 niNumOfCustomers    PIC Z(17)9.
+           02 FILLER              PIC X VALUE " ".
+           02 niAttendance        PIC Z(11)9.99.
+
+       01  niCompanySummary.
+           02 niCompanyCaption  PIC X(30).
+           02 niCompanyTotal    PIC ZZZZ9.
+
+
+       FD rejectEmps.
+
+       01  rejectColumnHeaders.
+           02 rejectPositionCol  PIC X(10).
+           02 rejectRecordCol    PIC X(40).
+
+       01  rejectDetailRecord.
+           02 rejectPositionOut  PIC Z(6)9.
+           02 rejectDetailFiller PIC X(3).
+           02 rejectRawOut       PIC X(40).
+
+       01  reconReadLine.
+           02 reconReadCaption  PIC X(20).
+           02 reconReadTotal    PIC Z(5)9.
+
+       01  reconWrittenLine.
+           02 reconWrittenCaption PIC X(53).
+           02 reconWrittenTotal PIC Z(5)9.
+
+       01  reconStatusLine         PIC X(22).
+
+
+      *    Plain-delimited extract, one row per employee, with no
+      *    print formatting, suited for loading into a spreadsheet
+       FD csvEmps.
+       01  csvLine                 PIC X(150).
+
+       WORKING-STORAGE SECTION.
+
+       01  rejectColumnHeadersNf.
+           02 rejectPositionColNf  PIC X(10) VALUE "Position".
+           02 rejectRecordColNf    PIC X(40) VALUE "Raw record".
+
+       01  reconReadCaptionNf  PIC X(20) VALUE "Records read:       ".
+       01  reconWrittenCaptionNf PIC X(53)
+           VALUE "Records written (state+branch+good+bad+ni+rejects): ".
+       01  reconOkStatusNf  PIC X(22) VALUE "Reconciled OK".
+       01  reconBadStatusNf PIC X(22) VALUE "** OUT OF BALANCE **".
+
+      *    Run-time file names, supplied by whoever kicks off the run
+      *    so one compiled program can serve every region's nightly
+      *    extract without a recompile
+       01  inputFileName       PIC X(60).
+       01  runTag              PIC X(20).
+
+       01  goodEmpsName        PIC X(60).
+       01  badEmpsName         PIC X(60).
+       01  niEmpsName          PIC X(60).
+       01  rejectEmpsName      PIC X(60).
+       01  csvEmpsName         PIC X(60).
+
+      *    Holding areas for the state/branch currently in control,
+      *    since the FD record area is shared with the employee
+      *    record by the time PROCESS-EMPLOYEE needs them for the
+      *    CSV extract
+       01  currentStateName    PIC XX.
+       01  currentBranchName   PIC X(15).
+
+       01  csvSalesOut         PIC 9(6).99.
+       01  csvAttendanceOut    PIC 9.99.
+       01  csvCustomersOut     PIC 99.
+       01  csvFlag             PIC X(18).
+       01  csvLineWs           PIC X(150).
+
+
+       01  columnHeaders.
+           02 nameCol          PIC X(15) VALUE "Name       ".
+           02 salesCol         PIC X(12) VALUE "Sales amount".
+           02 newCustomersCol  PIC X(20) VALUE " # of New Customers ".
+           02 attendanceCol    PIC X(15) VALUE "Attendance rate".
+
+
+
+       01 goodBranchEmpCount             PIC 999 VALUE ZEROES.
+       01 badBranchEmpCount              PIC 999 VALUE ZEROES.
+       01 niBranchEmpCount               PIC 999 VALUE ZEROES.
+
+       01 goodStateEmpCount             PIC 999 VALUE ZEROES.
+       01 badStateEmpCount              PIC 999 VALUE ZEROES.
+       01 niStateEmpCount               PIC 999 VALUE ZEROES.
+
+       01 goodCompanyEmpCount           PIC 9(5) VALUE ZEROES.
+       01 badCompanyEmpCount            PIC 9(5) VALUE ZEROES.
+       01 niCompanyEmpCount             PIC 9(5) VALUE ZEROES.
+
+      *    Reconciliation counters so no record off the input file
+      *    can silently go missing between it and the reports
+       01 recordsRead                   PIC 9(6) VALUE ZEROES.
+       01 rejectedCount                 PIC 9(6) VALUE ZEROES.
+       01 stateRecordsCount             PIC 9(6) VALUE ZEROES.
+       01 branchRecordsCount            PIC 9(6) VALUE ZEROES.
+       01 recordsWritten                PIC 9(6) VALUE ZEROES.
+
+
+       01 goodBranchCaptionNf PIC X(22) VALUE "Total good employees: ".
+       01 badBranchCaptionNf PIC X(21) VALUE "Total bad employees: ".
+       01 niBranchCaptionNf PIC X(30)
+           VALUE "Total needs improvement emps: ".
+       01 badStateCaptionNf PIC X(28) VALUE"Total bad state employees:".
+       01 goodStCaptionNf PIC X(28) VALUE "Total good state employees:".
+       01 niStCaptionNf PIC X(28) VALUE "Total NI state employees:  ".
+
+       01 goodCoCaptionNf PIC X(30)
+           VALUE "Company-wide good employees:  ".
+       01 badCoCaptionNf PIC X(30)
+           VALUE "Company-wide bad employees:   ".
+       01 niCoCaptionNf PIC X(30)
+           VALUE "Company-wide NI employees:    ".
+
+
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           DISPLAY "Enter the input file to classify: "
+           ACCEPT inputFileName
+
+           DISPLAY "Enter a run tag (region/state and date) "
+           "for this run's reports: "
+           ACCEPT runTag
+
+           STRING "Good Employee Report-" DELIMITED BY SIZE
+               runTag DELIMITED BY SPACE
+               INTO goodEmpsName
+
+           STRING "Poor Employee Report-" DELIMITED BY SIZE
+               runTag DELIMITED BY SPACE
+               INTO badEmpsName
+
+           STRING "Needs Improvement Report-" DELIMITED BY SIZE
+               runTag DELIMITED BY SPACE
+               INTO niEmpsName
+
+           STRING "Exception Report-" DELIMITED BY SIZE
+               runTag DELIMITED BY SPACE
+               INTO rejectEmpsName
+
+           STRING "Employee Extract-" DELIMITED BY SIZE
+               runTag DELIMITED BY SPACE
+               INTO csvEmpsName
+
+
+            OPEN INPUT inputFile
+            OPEN OUTPUT badEmps
+            OPEN OUTPUT goodEmps
+            OPEN OUTPUT niEmps
+            OPEN OUTPUT rejectEmps
+            OPEN OUTPUT csvEmps
+
+           MOVE rejectColumnHeadersNf TO rejectColumnHeaders
+           WRITE rejectColumnHeaders
+
+           MOVE SPACES TO csvLineWs
+           STRING "Branch,State,Employee Name,Sales Amount,"
+               DELIMITED BY SIZE
+               "New Customers,Attendance Ratio,Flag" DELIMITED BY SIZE
+               INTO csvLineWs
+           MOVE csvLineWs TO csvLine
+           WRITE csvLine
+
+           PERFORM READ-INPUT-RECORD
+
+
+            PERFORM PROCESS-STATE-RECORD UNTIL endOfFile
+
+           COMPUTE recordsWritten = stateRecordsCount
+               + branchRecordsCount + goodCompanyEmpCount
+               + badCompanyEmpCount + niCompanyEmpCount
+               + rejectedCount
+
+           MOVE reconReadCaptionNf TO reconReadCaption
+           MOVE recordsRead TO reconReadTotal
+           WRITE reconReadLine BEFORE ADVANCING 2 LINES
+
+           MOVE reconWrittenCaptionNf TO reconWrittenCaption
+           MOVE recordsWritten TO reconWrittenTotal
+           WRITE reconWrittenLine
+
+           IF recordsRead = recordsWritten THEN
+               MOVE reconOkStatusNf TO reconStatusLine
+           ELSE
+               MOVE reconBadStatusNf TO reconStatusLine
+           END-IF
+
+           WRITE reconStatusLine
+
+           CLOSE inputFile
+           CLOSE badEmps
+           CLOSE goodEmps
+           CLOSE niEmps
+           CLOSE rejectEmps
+           CLOSE csvEmps
+
+           STOP RUN.
+
+
+       PROCESS-STATE-RECORD.
+
+           ADD 1 TO stateRecordsCount
+           MOVE stateName TO currentStateName
+
+           MOVE stateName TO badStateHeader
+           MOVE stateName TO goodStateHeader
+           MOVE stateName TO niStateHeader
+
+           WRITE goodStateHeader BEFORE ADVANCING 2 LINES
+           WRITE badStateHeader BEFORE ADVANCING 2 LINES
+           WRITE niStateHeader BEFORE ADVANCING 2 LINES
+
+           PERFORM READ-INPUT-RECORD
+
+           PERFORM PROCESS-BRANCH-RECORD UNTIL endOfFile
+           OR isStateRecord.
+
+
+       PROCESS-BRANCH-RECORD.
+
+           ADD 1 TO branchRecordsCount
+           MOVE branchName TO currentBranchName
+
+           MOVE branchName TO badBranchHeader, goodBranchHeader,
+               niBranchHeader
+
+           WRITE badBranchHeader BEFORE ADVANCING 2 LINES
+           WRITE goodBranchHeader BEFORE ADVANCING 2 LINES
+           WRITE niBranchHeader BEFORE ADVANCING 2 LINES
+
+           PERFORM READ-INPUT-RECORD
+
+           MOVE columnHeaders TO goodColumnHeaders, badColumnHeaders,
+               niColumnHeaders
+
+
+           WRITE goodColumnHeaders
+           WRITE badColumnHeaders
+           WRITE niColumnHeaders
+
+
+
+           PERFORM PROCESS-EMPLOYEE UNTIL endOfFile
+           OR NOT isEmployeeRecord.
+
+
+       PROCESS-EMPLOYEE.
+
+           EVALUATE TRUE ALSO TRUE ALSO TRUE
+           WHEN phenomenalSales ALSO ANY ALSO ANY
+               MOVE employeeName TO goodEmpName
+               MOVE totalSalesAmount TO goodSaleAmount
+               MOVE numOfNewCustomers TO goodNumOfCustomers
+               MOVE attendanceRatio TO goodAttendance
+               ADD 1 TO goodBranchEmpCount
+               WRITE goodEmpRecord
+               MOVE "GOOD" TO csvFlag
+
+
+           WHEN goodSales ALSO lotsOfCustomers ALSO NOT poorAttendance
+               MOVE employeeName TO goodEmpName
+               MOVE totalSalesAmount TO goodSaleAmount
+               MOVE numOfNewCustomers TO goodNumOfCustomers
+               MOVE attendanceRatio TO goodAttendance
+               ADD 1 TO goodBranchEmpCount
+               WRITE goodEmpRecord
+               MOVE "GOOD" TO csvFlag
+
+
+           WHEN goodSales ALSO NOT noCustomers ALSO perfectAttendance
+               MOVE employeeName TO goodEmpName
+               MOVE totalSalesAmount TO goodSaleAmount
+               MOVE numOfNewCustomers TO goodNumOfCustomers
+               MOVE attendanceRatio TO goodAttendance
+               ADD 1 TO goodBranchEmpCount
+               WRITE goodEmpRecord
+               MOVE "GOOD" TO csvFlag
+
+           WHEN ANY ALSO noCustomers ALSO ANY
+               MOVE employeeName TO badEmpName
+               MOVE totalSalesAmount TO badSaleAmount
+               MOVE numOfNewCustomers TO badNumOfCustomers
+               MOVE attendanceRatio TO badAttendance
+               ADD 1 TO badBranchEmpCount
+               WRITE badEmpRecord
+               MOVE "BAD" TO csvFlag
+
+           WHEN poorSales ALSO ANY ALSO poorAttendance
+               MOVE employeeName TO badEmpName
+               MOVE totalSalesAmount TO badSaleAmount
+               MOVE numOfNewCustomers TO badNumOfCustomers
+               MOVE attendanceRatio TO badAttendance
+               ADD 1 TO badBranchEmpCount
+               WRITE badEmpRecord
+               MOVE "BAD" TO csvFlag
+
+           WHEN OTHER
+               MOVE employeeName TO niEmpName
+               MOVE totalSalesAmount TO niSaleAmount
+               MOVE numOfNewCustomers TO niNumOfCustomers
+               MOVE attendanceRatio TO niAttendance
+               ADD 1 TO niBranchEmpCount
+               WRITE niEmpRecord
+               MOVE "NEEDS IMPROVEMENT" TO csvFlag
+
+           END-EVALUATE
+
+           MOVE totalSalesAmount TO csvSalesOut
+           MOVE numOfNewCustomers TO csvCustomersOut
+           MOVE attendanceRatio TO csvAttendanceOut
+
+           MOVE SPACES TO csvLineWs
+           STRING FUNCTION TRIM(currentBranchName) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               currentStateName DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(employeeName) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               csvSalesOut DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               csvCustomersOut DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               csvAttendanceOut DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               csvFlag DELIMITED BY SIZE
+               INTO csvLineWs
+           MOVE csvLineWs TO csvLine
+           WRITE csvLine
+
+
+           PERFORM READ-INPUT-RECORD
+
+           IF isBranchRecord THEN
+               MOVE goodBranchCaptionNf TO goodBranchCaption
+               MOVE goodBranchEmpCount TO goodBranchTotal
+               ADD goodBranchEmpCount TO goodStateEmpCount
+
+               MOVE badBranchCaptionNf TO badBranchCaption
+               MOVE badBranchEmpCount TO badBranchTotal
+               ADD badBranchEmpCount TO badStateEmpCount
+
+               MOVE niBranchCaptionNf TO niBranchCaption
+               MOVE niBranchEmpCount TO niBranchTotal
+               ADD niBranchEmpCount TO niStateEmpCount
+
+               MOVE ZEROES TO goodBranchEmpCount
+               MOVE ZEROES TO badBranchEmpCount
+               MOVE ZEROES TO niBranchEmpCount
+
+
+               WRITE goodBranchSummary BEFORE ADVANCING 2 LINES
+               WRITE badBranchSummary BEFORE ADVANCING 2 LINES
+               WRITE niBranchSummary BEFORE ADVANCING 2 LINES
+           END-IF
+
+           IF isStateRecord OR endOfFile THEN
+               MOVE goodBranchCaptionNf TO goodBranchCaption
+               MOVE goodBranchEmpCount TO goodBranchTotal
+               ADD goodBranchEmpCount TO goodStateEmpCount
+
+               MOVE badBranchCaptionNf TO badBranchCaption
+               MOVE badBranchEmpCount TO badBranchTotal
+               ADD badBranchEmpCount TO badStateEmpCount
+
+               MOVE niBranchCaptionNf TO niBranchCaption
+               MOVE niBranchEmpCount TO niBranchTotal
+               ADD niBranchEmpCount TO niStateEmpCount
+
+               MOVE ZEROES TO goodBranchEmpCount
+               MOVE ZEROES TO badBranchEmpCount
+               MOVE ZEROES TO niBranchEmpCount
+
+               WRITE goodBranchSummary BEFORE ADVANCING 2 LINES
+               WRITE badBranchSummary BEFORE ADVANCING 2 LINES
+               WRITE niBranchSummary BEFORE ADVANCING 2 LINES
+
+               MOVE goodStCaptionNf TO goodStateCaption
+               MOVE goodStateEmpCount TO goodStateTotal
+
+               MOVE badStateCaptionNf TO badStateCaption
+               MOVE badStateEmpCount TO badStateTotal
+
+               MOVE niStCaptionNf TO niStateCaption
+               MOVE niStateEmpCount TO niStateTotal
+
+               ADD goodStateEmpCount TO goodCompanyEmpCount
+               ADD badStateEmpCount TO badCompanyEmpCount
+               ADD niStateEmpCount TO niCompanyEmpCount
+
+               MOVE ZEROES TO goodStateEmpCount
+               MOVE ZEROES TO badStateEmpCount
+               MOVE ZEROES TO niStateEmpCount
+
+               WRITE goodStateSummary BEFORE ADVANCING 2 LINES
+               WRITE badSTateSummary BEFORE ADVANCING 2 LINES
+               WRITE niStateSummary BEFORE ADVANCING 2 LINES
+
+               IF endOfFile THEN
+                   MOVE goodCoCaptionNf TO goodCompanyCaption
+                   MOVE goodCompanyEmpCount TO goodCompanyTotal
+
+                   MOVE badCoCaptionNf TO badCompanyCaption
+                   MOVE badCompanyEmpCount TO badCompanyTotal
+
+                   MOVE niCoCaptionNf TO niCompanyCaption
+                   MOVE niCompanyEmpCount TO niCompanyTotal
+
+                   WRITE goodCompanySummary BEFORE ADVANCING 2 LINES
+                   WRITE badCompanySummary BEFORE ADVANCING 2 LINES
+                   WRITE niCompanySummary BEFORE ADVANCING 2 LINES
+               END-IF
+
+               END-IF.
+
+
+      *    Reads the next record and diverts anything whose typeCode
+      *    is not S, B or E onto the exceptions report instead of
+      *    letting it fall through the control-break logic unnoticed
+       READ-INPUT-RECORD.
+
+           PERFORM READ-RAW-RECORD
+
+           PERFORM REJECT-INVALID-RECORD
+               UNTIL endOfFile OR isStateRecord OR isBranchRecord
+               OR isEmployeeRecord.
+
+
+       READ-RAW-RECORD.
+
+           READ inputFile
+               AT END SET endOfFile TO TRUE
+           END-READ
+
+           IF NOT endOfFile THEN
+               ADD 1 TO recordsRead
+           END-IF.
+
+
+       REJECT-INVALID-RECORD.
+
+           ADD 1 TO rejectedCount
+           MOVE recordsRead TO rejectPositionOut
+           MOVE SPACES TO rejectDetailFiller
+           MOVE rawInputRecord TO rejectRawOut
+           WRITE rejectDetailRecord
+
+           PERFORM READ-RAW-RECORD.
