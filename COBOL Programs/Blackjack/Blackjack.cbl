@@ -1,717 +1,1124 @@
-      ******************************************************************
-      * Author: Will Verplaetse
-      * Date: 5/1/2024
-      * Purpose: This program will implement simple 4 player blackjack using a
-      *        queue made from COBOL's tables. This is simple blackjack
-      *        There is no doubling down, splitting or insurance. There
-      *        is only a 1.5x bonus for naturals (blackjack on the first
-      *        draw).
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. AdvancedProgram.
-
-       ENVIRONMENT DIVISION.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT randomDeck ASSIGN TO deckName LINE SEQUENTIAL.
-
-
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD randomDeck.
-       01 card.
-           88 endOfFile    VALUE HIGH-VALUES.
-           02 fileSuite    PIC X.
-           02 fileCardNumber   PIC 99.
-
-
-
-
-
-       WORKING-STORAGE SECTION.
-
-      *The deck of cards
-       01 deckOfCards.
-           02 deckSize         PIC 99.
-           88 emptyDeck        VALUE 0.
-
-           02 cards OCCURS 52 TIMES.
-               03 suite        PIC X.
-               03 cardNumber   PIC 99.
-
-           02 topOfDeck        PIC 99 VALUE 1.
-           02 bottomOfDeck     PIC 99 VALUE 1.
-
-       01 dealer.
-           02 dealerCards OCCURS 12 TIMES.
-               03 dealerSuite      PIC X.
-               03 dealerNumber     PIC 99.
-           02 topOfDealerDeck      PIC 99 VALUE 0.
-           02 dealerAces           PIC 9 VALUE ZERO.
-
-           02 dealerSum            PIC 99 VALUE ZERO.
-           88 dealerBlackjack      VALUE 21.
-           88 dealerBust           VALUE 22 THRU 99.
-           02 altDealerSum         PIC 99 VALUE ZERO.
-           88 altCutoffRange       VALUE 17 THRU 20.
-           88 altDealerBlackjack   VALUE 21.
-           88 altDealerBust        VALUE 22 THRU 99.
-
-           02 dealerMoney          PIC 9(10) VALUE 1000000.
-
-
-       01 players OCCURS 4 TIMES.
-           02 playerName       PIC X(15).
-           02 playerCards OCCURS 12 TIMES.
-               03 playerSuite      PIC x.
-               03 playerNumber     PIC 99.
-           02 topOfPlayerDeck      PIC 99 VALUE 0.
-           02 numOfAces            PIC 9 VALUE ZERO.
-
-           02 playerSum            PIC 99 VALUE ZERO.
-           88 over21               VALUE 22 THRU 99.
-           88 blackjack            VALUE 21.
-           02 altPlayerSum         PIC 99 VALUE ZERO.
-           88 altover21            VALUE 22 THRU 99.
-           88 altBlackjack         VALUE 21.
-
-           02 betAmount            PIC 9(5).
-           02 playerMoney          PIC 9(5) VALUE 5000.
-
-
-
-
-
-       01 curPlayer        PIC 9 VALUE 1.
-       01 curPlaceholder   PIC 9.
-       01 handCounter      PIC 99.
-
-       01 playerChoice     PIC X.
-        88 hit             VALUE "y" "Y".
-
-
-       01 playAgain        PIC X.
-       88 yes              VALUE "y".
-
-
-       01 cardHolder       PIC 99.
-
-       01 betReward        PIC 9(5).
-
-       01 deckName         PIC X(10).
-
-
-       01 counter          PIC 99 VALUE 0.
-
-
-
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-           DISPLAY "Enter the deck you would like to use: "
-           ACCEPT deckName
-
-           OPEN INPUT randomDeck
-
-      *    Creating the deck
-            READ randomDeck
-               AT END SET endOfFile TO TRUE.
-
-            PERFORM fillDeck UNTIL endOfFile
-
-            MOVE 52 TO topOfDeck
-
-
-           CLOSE randomDeck
-
-           PERFORM playGame.
-
-
-
-           STOP RUN.
-
-
-
-
-      *Plays the game
-       playGame.
-
-      *Prompt for bets
-           PERFORM 4 TIMES
-
-           PERFORM promptBets
-
-           ADD 1 TO curPlayer
-
-
-           IF curPlayer IS EQUAL TO 5 THEN
-               MOVE 1 TO curPlayer
-           END-IF
-
-
-           END-PERFORM
-      *End bet prompting
-
-           PERFORM 51 TIMES
-
-           DISPLAY cards(topOfDeck - counter)
-           DISPLAY "Top - count = " topOfDeck counter
-           ADD 1 TO counter
-           END-PERFORM
-
-
-      *    Dealing the starting hands
-           PERFORM 2 TIMES
-
-      *    Dealing cards to players
-           PERFORM 4 TIMES
-               PERFORM dealCardToPlayer
-
-      *    There is no mod operator and 0 based indexing so more work
-      *    is needed to make circular tables work
-               ADD 1 TO curPlayer
-
-
-               IF curPlayer IS EQUAL TO 5 THEN
-                   MOVE 1 TO curPlayer
-               END-IF
-
-           END-PERFORM
-
-           PERFORM dealCardToDealer
-
-           END-PERFORM
-
-      *    End dealing the starting hands
-
-
-
-
-      *    Showing the players' starting hand
-           PERFORM 4 TIMES
-
-               PERFORM showHand
-               ADD 1 TO curPlayer
-
-
-               IF curPlayer IS EQUAL TO 5 THEN
-                   MOVE 1 TO curPlayer
-               END-IF
-
-           END-PERFORM
-
-           DISPLAY "Dealer has " dealerCards(topOfDealerDeck)
-
-
-
-
-
-
-
-      *    Checking for winners and potential payouts
-
-
-
-           IF NOT altDealerBlackJack THEN
-
-           PERFORM 4 TIMES
-
-            IF blackjack(curPlayer) OR altBlackjack(curPlayer) THEN
-               PERFORM payoutNaturalBet
-            END-IF
-
-               ADD 1 TO curPlayer
-
-               IF curPlayer IS EQUAL TO 5 THEN
-                   MOVE 1 TO curPlayer
-               END-IF
-
-           END-PERFORM
-
-           ELSE
-
-             IF NOT blackjack(curPlayer) AND NOT altBlackjack(curPlayer)
-             PERFORM  payupBet
-             END-IF
-
-             ADD 1 TO curPlayer
-
-               IF curPlayer IS EQUAL TO 5 THEN
-                   MOVE 1 TO curPlayer
-               END-IF
-
-
-           END-IF
-
-      *    End dealing with naturals
-
-
-
-
-
-
-
-
-
-
-
-      *    Dealing Cards until players bust or stand
-           PERFORM 4 TIMES
-
-           DISPLAY "Would Player " curPlayer " like to hit (y) or stand "
-      -    "(n)"
-
-           ACCEPT playerChoice
-
-           PERFORM UNTIL (NOT hit) OR (over21(curPlayer)
-           AND altover21(curPlayer)) OR (blackjack(curPlayer)
-           OR altblackjack(curPlayer))
-
-
-              PERFORM dealCardToPlayer
-              DISPLAY "You drew a " WITH NO ADVANCING
-              DISPLAY playerCards(curPlayer, topOfPlayerDeck(curPlayer))
-
-
-
-      *    If the player has an ace and the alt sum is not over 21 it
-      *    displays that sum otherwise it will display the sum where
-      *    all aces are treated as zeroes
-             IF altPlayerSum(curPlayer) NOT = 0
-             AND NOT altover21(curPlayer)
-
-             DISPLAY "Your total is " altPlayerSum(curPlayer)
-
-             ELSE
-
-             DISPLAY "Your total is " playerSum(curPlayer)
-
-
-             END-IF
-
-
-
-
-
-
-           IF altover21(curPlayer) AND over21(curPlayer) THEN
-               DISPLAY "You busted"
-
-           END-IF
-
-           IF altBlackJack(curPlayer) OR blackjack(curPlayer) THEN
-               DISPLAY "Player " curPlayer " has a blackjack"
-           END-IF
-
-           IF NOT (altover21(curPlayer) AND over21(curPlayer))
-           AND NOT( blackjack(curPlayer) OR altBlackjack(curPlayer))
-           DISPLAY "Would Player " curPlayer " like to hit (y) or stand "
-      -    "(n)"
-
-           ACCEPT playerChoice
-
-           END-IF
-
-
-           END-PERFORM
-
-
-           ADD 1 TO curPlayer
-
-               IF curPlayer IS EQUAL TO 5 THEN
-                   MOVE 1 TO curPlayer
-               END-IF
-
-           END-PERFORM
-
-      *    End dealing cards to players
-
-
-
-
-
-      *    Start dealing cards to dealer
-           PERFORM UNTIL altDealerBlackJack OR altCutoffrange
-           OR dealerBlackJack OR altDealerBust OR dealerBust
-
-            PERFORM dealCardToDealer
-
-            DISPLAY "Dealer drew a " dealerCards(topOfDealerDeck)
-            IF altDealerSum > 16 THEN
-                DISPLAY "Dealer total is " dealerSum
-
-           ELSE
-               DISPLAY "Dealer total is " altDealerSum
-           END-IF
-
-           END-PERFORM
-
-      *    End dealing cards to dealer
-
-
-
-
-
-      *    Checking winners and paying bets out
-           PERFORM 4 TIMES
-
-      *All player who do not have a blackjack when the dealer has a
-      *blackjack payup
-      *IF STATEMENT A
-           IF dealerBlackjack OR altDealerBlackjack THEN
-               IF NOT blackjack(curPlayer) THEN
-                   PERFORM payupBet
-               END-IF
-
-      *Next condition: dealer does not have blackjack and did not bust
-      *ELSE STATEMENT A
-           ELSE
-
-      *IF STATEMENT B
-               IF altDealerSum < 21 THEN
-
-               IF (playerSum(curPlayer) > altdealerSum AND < 22)
-               OR (altplayerSum(curPlayer) > altdealerSum AND < 22) THEN
-                   PERFORM payoutBet
-
-               ELSE
-                   PERFORM payupBet
-               END-IF
-
-      *ELSE STATEMENT B
-               ELSE
-
-      *IF STATEMENT C
-               IF altDealerSum > 21 AND dealerSum < 21 THEN
-
-
-      *Next condition: counting the 11 caused the dealer to bust
-      *so their deck that counted aces as 1's must be tested
-               IF (playerSum(curPlayer) > dealerSum AND < 22)
-               OR (altPlayerSum(curPlayer) > dealerSum AND < 22) THEN
-                      PERFORM payoutBet
-                  ELSE
-                      PERFORM payupBet
-                  END-IF
-
-
-      *ELSE STATEMENT C
-                ELSE
-
-               IF dealerBust AND altDealerBust THEN
-              IF NOT over21(curPlayer) OR NOT altover21(curPLayer) THEN
-                   PERFORM payoutBet
-                   END-IF
-               END-IF
-
-
-      *Closes IF ELSE C
-               END-IF
-
-
-      *Closes IF ELSE B
-               END-IF
-
-
-      *Closes IF ELSE A
-           END-IF
-
-
-
-
-              ADD 1 TO curPlayer
-
-               IF curPlayer IS EQUAL TO 5 THEN
-                   MOVE 1 TO curPlayer
-               END-IF
-
-
-
-
-           END-PERFORM
-
-
-
-
-      *Showing results
-           PERFORM 4 TIMES
-
-           DISPLAY "Player " curPlayer " has $" playerMoney(curPlayer)
-
-           ADD 1 TO curPlayer
-
-               IF curPlayer IS EQUAL TO 5 THEN
-                   MOVE 1 TO curPlayer
-               END-IF
-
-
-           END-PERFORM
-
-
-
-
-      *Prompting to play again
-
-           DISPLAY "Would you like to play again (y/n) "
-
-           ACCEPT playAgain
-
-
-      *Using the GO TO statement we can jump back to the beginning
-           IF yes THEN
-               PERFORM gameCleanup
-               PERFORM playGame
-           END-IF
-
-
-           .
-
-      *End of main program
-
-
-
-
-
-
-
-
-      **********************************************************
-      **********************************************************
-      **********************************************************
-      **********************************************************
-      **********************************************************
-
-
-      *Start helper subroutines
-
-
-
-
-
-      *Fills the deck from a file
-       fillDeck.
-
-           MOVE card TO cards(topOfDeck)
-
-
-           ADD 1 TO topOfDeck
-           READ randomDeck
-               AT END SET endOfFile TO TRUE.
-
-
-
-       promptBets.
-           DISPLAY "What would player " curPlayer " like to bet: "
-           ACCEPT betAmount(curPlayer)
-           DISPLAY "Player " curPlayer " has bet $" betAmount(curPlayer)
-           .
-
-      *Deals a card to the dealer
-       dealCardToDealer.
-
-           ADD 1 TO topOfDealerDeck
-           MOVE cards(topOfDeck) TO dealerCards(topOfDealerDeck)
-
-
-      *    Checking if an ace was drawn, if drawn and it is the first ace
-      *    then it is kept in an alterante sum which counts it as an eleven
-      *    all other aces will be counted as ones since two 11s would betAmount
-      *    over 21
-
-           IF dealerNumber(topOfDealerDeck) = 1 THEN
-
-           IF dealerAces > 0 THEN
-               ADD dealerNumber(topOfDealerDeck) TO dealerSum
-               ADD dealerNumber(topOfDealerDeck) TO altDealerSum
-               ADD 1 TO dealerAces
-
-           ELSE
-
-               ADD 1 TO dealerSum
-               ADD 11 TO altDealerSum
-               ADD 1 TO dealerAces
-
-           END-IF
-
-           ELSE
-
-
-               ADD dealerNumber(topOfDealerDeck) TO dealerSum
-               ADD dealerNumber(topOfDealerDeck) TO altDealerSum
-
-           END-IF
-
-           IF topOfDeck > 1 THEN
-           SUBTRACT 1 FROM topOfDeck
-           ELSE
-               MOVE 52 TO topOfDeck
-           END-IF
-
-           .
-
-       dealCardToPlayer.
-
-           ADD 1 TO topOfPlayerDeck(curPlayer)
-
-
-           MOVE cards(topOfDeck)
-      -    TO playerCards(curPlayer, topOfPlayerDeck(curPlayer))
-
-
-
-      *    Dealing With Aces same logic as the dealer
-           IF playerNumber(curPlayer, topOfPlayerDeck(curPlayer)) = 1
-           THEN
-
-      *    Adding a one when they have more than one ace
-           IF numOfAces(curPlayer) > 0 THEN
-
-           ADD playerNumber(curPlayer, topOfPlayerDeck(curPlayer))
-      -    TO playerSum(curPlayer)
-
-           ADD playerNumber(curPlayer, topOfPlayerDeck(curPlayer))
-      -    TO altplayerSum(curPlayer)
-
-           ADD 1 TO numOfAces(curPlayer)
-
-      *    Adding 11 as an alt sum, will only happen once
-           ELSE
-               ADD 11 TO altPlayerSum(curPlayer)
-               ADD 1 TO playerSum(curPlayer)
-               ADD 1 to numOfAces(curPlayer)
-
-           END-IF
-
-
-           ELSE
-
-      *    What happens when a non ace card is drawn
-           ADD playerNumber(curPlayer, topOfPlayerDeck(curPlayer))
-      -    TO playerSum(curPlayer)
-
-           ADD playerNumber(curPlayer, topOfPlayerDeck(curPlayer))
-      -    TO altplayerSum(curPlayer)
-
-
-
-           END-IF
-
-
-           IF topOfDeck > 1 THEN
-           SUBTRACT 1 FROM topOfDeck
-           ELSE
-               MOVE 52 TO topOfDeck
-           END-IF
-
-           .
-
-
-
-
-
-      *Displays the players hand
-       showHand.
-           DISPLAY "Player " curPlayer "'s cards are: "
-           MOVE topOfPlayerDeck(curPlayer) TO handCounter
-
-           PERFORM UNTIL handCounter = 0
-               DISPLAY playerCards(curPlayer, handCounter)
-               SUBTRACT 1 FROM handCounter
-           END-PERFORM.
-
-
-
-
-
-      *Rewards the player with 1.5x their bet
-       payoutNaturalBet.
-
-
-           MULTIPLY betAmount(curPLayer) BY 1.5 GIVING betReward
-
-           DISPLAY "Player " curPlayer " won $" betReward
-           ADD betReward TO playerMoney(curPlayer)
-           SUBTRACT betReward FROM dealerMoney
-           DISPLAY "Player " curPlayer " won $" betReward.
-
-
-      *Player pays the dealer their bet amount
-       payupBet.
-
-           SUBTRACT betAmount(curPlayer) FROM playerMoney(curPlayer)
-           ADD betAmount(curPlayer) TO dealerMoney
-           DISPLAY "Player " curPlayer " lost $" betAmount(curPlayer).
-
-
-
-       payoutBet.
-           SUBTRACT betAmount(curPlayer) FROM dealerMoney
-           ADD betAmount(curPlayer) TO playerMoney(curPlayer)
-           DISPLAY "Player " curPlayer " won $" betAmount(curPlayer).
-
-
-
-      *Returning cards to the deck and resetting player sums
-       gameCleanup.
-
-           PERFORM 4 TIMES
-
-           PERFORM UNTIL topOfPlayerDeck(curPlayer) = 0
-
-            IF bottomOfDeck = 1 THEN
-                MOVE 52 TO bottomOfDeck
-
-            ELSE
-                SUBTRACT 1 FROM bottomOfDeck
-            END-IF
-
-            MOVE playerCards(curPlayer, topOfPlayerDeck(curPlayer))
-            TO cards(bottomOfDeck)
-
-
-
-            MOVE ZEROES TO playerSum(curPLayer)
-            MOVE ZEROES TO altPlayerSum(curPlayer)
-
-            SUBTRACT 1 FROM topOfPlayerDeck(curPlayer)
-
-           END-PERFORM
-
-           ADD 1 TO curPlayer
-
-               IF curPlayer IS EQUAL TO 5 THEN
-                   MOVE 1 TO curPlayer
-               END-IF
-
-
-
-           END-PERFORM
-
-
-      *Dealer cleanup
-
-           PERFORM UNTIL topOfDealerDeck = 0
-
-           IF bottomOfDeck = 1 THEN
-                MOVE 52 TO bottomOfDeck
-
-            ELSE
-                SUBTRACT 1 FROM bottomOfDeck
-            END-IF
-
-           MOVE dealerCards(topOfDealerDeck) TO cards(bottomOfDeck)
-
-           SUBTRACT 1 FROM topOfDealerDeck
-
-           END-PERFORM
-
-           MOVE ZEROES TO dealerSum
-           MOVE ZEROES TO altDealerSum.
-
-
-       END PROGRAM AdvancedProgram.
+      ******************************************************************
+      * Author: Will Verplaetse
+      * Date: 5/1/2024
+      * Purpose: This program will implement simple blackjack for a
+      *        variable number of seated players (1-7), using a
+      *        queue made from COBOL's tables. This is simple blackjack
+      *        There is no splitting or insurance, but a player may
+      *        double down on their first two cards. There is only a
+      *        1.5x bonus for naturals (blackjack on the first draw).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AdvancedProgram.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT randomDeck ASSIGN TO deckName LINE SEQUENTIAL.
+
+           SELECT bankrollFile ASSIGN TO "bankroll.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS bankrollFileStatus.
+
+           SELECT handHistoryFile ASSIGN TO "handhistory.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS handHistoryFileStatus.
+
+
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD randomDeck.
+       01 card.
+           88 endOfFile    VALUE HIGH-VALUES.
+           02 fileSuite    PIC X.
+           02 fileCardNumber   PIC 99.
+
+
+      *Carries each seated player's and the dealer's money forward
+      *from one day's game to the next, keyed by name
+       FD bankrollFile.
+       01 bankrollRecord.
+           88 endOfBankrollFile    VALUE HIGH-VALUES.
+           02 bankrollName         PIC X(15).
+           02 bankrollAmount       PIC 9(10).
+
+
+      *One line is written per player for every round played, as an
+      *audit trail of bets and outcomes
+       FD handHistoryFile.
+       01 handHistoryLine      PIC X(80).
+
+
+
+
+       WORKING-STORAGE SECTION.
+
+      *The deck of cards
+       01 deckOfCards.
+           02 deckSize         PIC 99.
+           88 emptyDeck        VALUE 0.
+
+           02 cards OCCURS 52 TIMES.
+               03 suite        PIC X.
+               03 cardNumber   PIC 99.
+
+           02 topOfDeck        PIC 99 VALUE 1.
+           02 bottomOfDeck     PIC 99 VALUE 1.
+
+       01 dealer.
+           02 dealerCards OCCURS 12 TIMES.
+               03 dealerSuite      PIC X.
+               03 dealerNumber     PIC 99.
+           02 topOfDealerDeck      PIC 99 VALUE 0.
+           02 dealerAces           PIC 9 VALUE ZERO.
+
+           02 dealerSum            PIC 99 VALUE ZERO.
+           88 dealerBlackjack      VALUE 21.
+           88 dealerBust           VALUE 22 THRU 99.
+           02 altDealerSum         PIC 99 VALUE ZERO.
+           88 altCutoffRange       VALUE 17 THRU 20.
+           88 altDealerBlackjack   VALUE 21.
+           88 altDealerBust        VALUE 22 THRU 99.
+
+           02 dealerMoney          PIC 9(10) VALUE 1000000.
+
+
+       01 players OCCURS 7 TIMES.
+           02 playerName       PIC X(15).
+           02 playerCards OCCURS 12 TIMES.
+               03 playerSuite      PIC x.
+               03 playerNumber     PIC 99.
+           02 topOfPlayerDeck      PIC 99 VALUE 0.
+           02 numOfAces            PIC 9 VALUE ZERO.
+
+           02 playerSum            PIC 99 VALUE ZERO.
+           88 over21               VALUE 22 THRU 99.
+           88 blackjack            VALUE 21.
+           02 altPlayerSum         PIC 99 VALUE ZERO.
+           88 altover21            VALUE 22 THRU 99.
+           88 altBlackjack         VALUE 21.
+
+           02 betAmount            PIC 9(5).
+           02 playerMoney          PIC 9(10) VALUE 5000.
+
+      *    Set once a player's hand has been settled for the round
+      *    (natural, dealer-blackjack payup, win, loss or push) so
+      *    the final payout loop never settles the same hand twice
+           02 playerSettled        PIC X VALUE "N".
+           88 playerAlreadySettled     VALUE "Y".
+
+
+
+
+
+       01 curPlayer        PIC 9 VALUE 1.
+       01 curPlaceholder   PIC 9.
+       01 handCounter      PIC 99.
+
+      *The table seats at most 7 players; numPlayers is however many
+      *are actually seated for this game
+       01 tableMax         PIC 9 VALUE 7.
+       01 numPlayers       PIC 9.
+
+       01 playerChoice     PIC X.
+        88 hit             VALUE "y" "Y".
+        88 doubleDown      VALUE "d" "D".
+
+
+       01 playAgain        PIC X.
+       88 yes              VALUE "y".
+
+
+       01 cardHolder       PIC 99.
+
+       01 betReward        PIC 9(5).
+
+       01 deckName         PIC X(10).
+
+
+       01 counter          PIC 99 VALUE 0.
+
+       01 doubleDownAmount PIC 9(5).
+
+       01 bankrollFileStatus   PIC XX.
+       01 handHistoryFileStatus PIC XX.
+
+       01 dealerKey            PIC X(15) VALUE "DEALER".
+
+      *Bankroll entries loaded from yesterday's file, searched by
+      *name to seed today's starting money.  Sized well past
+      *tableMax so a rotating cast of players keeps its history
+      *even once more than a table's worth of distinct names have
+      *ever sat down across sessions
+       01 bankrollTable.
+           02 bankrollEntry OCCURS 40 TIMES.
+               03 bankrollEntryName    PIC X(15).
+               03 bankrollEntryAmount  PIC 9(10).
+       01 bankrollEntryCount   PIC 99 VALUE ZERO.
+       01 bankrollSearchIdx    PIC 99.
+       01 bankrollTableMax     PIC 99 VALUE 40.
+
+      *Used by mergeBankrollEntry to fold today's closing money back
+      *into bankrollTable without losing anyone absent today
+       01 mergeBankrollName    PIC X(15).
+       01 mergeBankrollAmount  PIC 9(10).
+       01 mergeFoundFlag       PIC X VALUE "N".
+           88 mergeFound           VALUE "Y".
+
+      *Used to seed the random number generator with the time of
+      *day so the shoe does not shuffle the same way every game
+       01 randomSeedTime       PIC X(21).
+       01 randomSeedValue      PIC 9(9) VALUE 1.
+
+       01 shuffleIdx           PIC 99.
+       01 shuffleSwapIdx       PIC 99.
+       01 shuffleTempCard.
+           02 shuffleTempSuite     PIC X.
+           02 shuffleTempNumber    PIC 99.
+
+       01 handOutcome          PIC X(4).
+       01 handTotalOut         PIC 99.
+       01 handHistoryLineWs    PIC X(80).
+       01 handHistoryHeaderNf  PIC X(80) VALUE
+           "Player,Bet,Hand Total,Outcome,Player Money,Dealer Money".
+
+
+
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           DISPLAY "Enter the deck you would like to use: "
+           ACCEPT deckName
+
+           OPEN INPUT randomDeck
+
+      *    Creating the deck
+            READ randomDeck
+               AT END SET endOfFile TO TRUE.
+
+            PERFORM fillDeck UNTIL endOfFile
+
+            MOVE 52 TO topOfDeck
+
+
+           CLOSE randomDeck
+
+           MOVE FUNCTION CURRENT-DATE TO randomSeedTime
+           MOVE randomSeedTime(9:6) TO randomSeedValue
+           COMPUTE shuffleSwapIdx = FUNCTION RANDOM(randomSeedValue)
+
+           PERFORM promptNumPlayers
+
+           PERFORM numPlayers TIMES
+
+               DISPLAY "Enter a name for player " curPlayer ": "
+               ACCEPT playerName(curPlayer)
+
+               ADD 1 TO curPlayer
+
+               IF curPlayer > numPlayers THEN
+                   MOVE 1 TO curPlayer
+               END-IF
+
+           END-PERFORM
+
+           PERFORM loadBankrolls
+           PERFORM seedBankrolls
+
+      *    Appending onto any prior hand history rather than
+      *    truncating it, so old hands stay available to audit. The
+      *    header line is written once, only when the file is new
+           OPEN INPUT handHistoryFile
+
+           IF handHistoryFileStatus = "00" THEN
+               CLOSE handHistoryFile
+           ELSE
+               OPEN OUTPUT handHistoryFile
+               MOVE handHistoryHeaderNf TO handHistoryLine
+               WRITE handHistoryLine
+               CLOSE handHistoryFile
+           END-IF
+
+           OPEN EXTEND handHistoryFile
+
+           PERFORM playGame.
+
+           PERFORM saveBankrolls
+
+           CLOSE handHistoryFile
+
+           STOP RUN.
+
+
+
+
+      *Plays the game
+       playGame.
+
+      *Prompt for bets
+           PERFORM numPlayers TIMES
+
+           PERFORM promptBets
+
+           ADD 1 TO curPlayer
+
+
+           IF curPlayer > numPlayers THEN
+               MOVE 1 TO curPlayer
+           END-IF
+
+
+           END-PERFORM
+      *End bet prompting
+
+           PERFORM 51 TIMES
+
+           DISPLAY cards(topOfDeck - counter)
+           DISPLAY "Top - count = " topOfDeck counter
+           ADD 1 TO counter
+           END-PERFORM
+
+
+      *    Dealing the starting hands
+           PERFORM 2 TIMES
+
+      *    Dealing cards to players
+           PERFORM numPlayers TIMES
+               PERFORM dealCardToPlayer
+
+      *    There is no mod operator and 0 based indexing so more work
+      *    is needed to make circular tables work
+               ADD 1 TO curPlayer
+
+
+               IF curPlayer > numPlayers THEN
+                   MOVE 1 TO curPlayer
+               END-IF
+
+           END-PERFORM
+
+           PERFORM dealCardToDealer
+
+           END-PERFORM
+
+      *    End dealing the starting hands
+
+
+
+
+      *    Showing the players' starting hand
+           PERFORM numPlayers TIMES
+
+               PERFORM showHand
+               ADD 1 TO curPlayer
+
+
+               IF curPlayer > numPlayers THEN
+                   MOVE 1 TO curPlayer
+               END-IF
+
+           END-PERFORM
+
+           DISPLAY "Dealer has " dealerCards(topOfDealerDeck)
+
+
+
+
+
+
+
+      *    Checking for winners and potential payouts
+
+
+
+           IF NOT altDealerBlackJack THEN
+
+           PERFORM numPlayers TIMES
+
+            IF blackjack(curPlayer) OR altBlackjack(curPlayer) THEN
+               PERFORM payoutNaturalBet
+            END-IF
+
+               ADD 1 TO curPlayer
+
+               IF curPlayer > numPlayers THEN
+                   MOVE 1 TO curPlayer
+               END-IF
+
+           END-PERFORM
+
+           ELSE
+
+           PERFORM numPlayers TIMES
+
+             IF NOT blackjack(curPlayer) AND NOT altBlackjack(curPlayer)
+             PERFORM  payupBet
+             END-IF
+
+             ADD 1 TO curPlayer
+
+               IF curPlayer > numPlayers THEN
+                   MOVE 1 TO curPlayer
+               END-IF
+
+           END-PERFORM
+
+           END-IF
+
+      *    End dealing with naturals
+
+
+
+
+
+
+
+
+
+
+
+      *    Dealing Cards until players bust or stand
+           PERFORM numPlayers TIMES
+
+           DISPLAY "Would Player " curPlayer " like to hit (y), stand "
+      -    "(n), or double down (d)"
+
+           ACCEPT playerChoice
+
+      *    Doubling down is only offered on the first two cards, and
+      *    only when the player can cover the extra bet. A natural
+      *    blackjack has already been paid out and settled above, so
+      *    it cannot be doubled down on
+           IF doubleDown
+           AND NOT (blackjack(curPlayer) OR altBlackjack(curPlayer))
+           THEN
+
+               MULTIPLY betAmount(curPlayer) BY 2
+                   GIVING doubleDownAmount
+
+               IF doubleDownAmount <= playerMoney(curPlayer) THEN
+                   MOVE doubleDownAmount TO betAmount(curPlayer)
+                   PERFORM dealCardToPlayer
+                   DISPLAY "You drew a " WITH NO ADVANCING
+                   DISPLAY playerCards(curPlayer,
+      -                  topOfPlayerDeck(curPlayer))
+                   MOVE "n" TO playerChoice
+               ELSE
+                   DISPLAY "Player " curPlayer
+      -                " does not have enough money to double down"
+                   MOVE "n" TO playerChoice
+               END-IF
+
+           ELSE
+               IF doubleDown THEN
+                   DISPLAY "Player " curPlayer
+      -                " already has a blackjack and cannot double "
+      -                "down"
+                   MOVE "n" TO playerChoice
+               END-IF
+           END-IF
+
+           PERFORM UNTIL (NOT hit) OR (over21(curPlayer)
+           AND altover21(curPlayer)) OR (blackjack(curPlayer)
+           OR altblackjack(curPlayer))
+
+
+              PERFORM dealCardToPlayer
+              DISPLAY "You drew a " WITH NO ADVANCING
+              DISPLAY playerCards(curPlayer, topOfPlayerDeck(curPlayer))
+
+
+
+      *    If the player has an ace and the alt sum is not over 21 it
+      *    displays that sum otherwise it will display the sum where
+      *    all aces are treated as zeroes
+             IF altPlayerSum(curPlayer) NOT = 0
+             AND NOT altover21(curPlayer)
+
+             DISPLAY "Your total is " altPlayerSum(curPlayer)
+
+             ELSE
+
+             DISPLAY "Your total is " playerSum(curPlayer)
+
+
+             END-IF
+
+
+
+
+
+
+           IF altover21(curPlayer) AND over21(curPlayer) THEN
+               DISPLAY "You busted"
+
+           END-IF
+
+           IF altBlackJack(curPlayer) OR blackjack(curPlayer) THEN
+               DISPLAY "Player " curPlayer " has a blackjack"
+           END-IF
+
+           IF NOT (altover21(curPlayer) AND over21(curPlayer))
+           AND NOT( blackjack(curPlayer) OR altBlackjack(curPlayer))
+           DISPLAY "Would Player " curPlayer " like to hit (y) or stand "
+      -    "(n)"
+
+           ACCEPT playerChoice
+
+           END-IF
+
+
+           END-PERFORM
+
+
+           ADD 1 TO curPlayer
+
+               IF curPlayer > numPlayers THEN
+                   MOVE 1 TO curPlayer
+               END-IF
+
+           END-PERFORM
+
+      *    End dealing cards to players
+
+
+
+
+
+      *    Start dealing cards to dealer
+           PERFORM UNTIL altDealerBlackJack OR altCutoffrange
+           OR dealerBlackJack OR altDealerBust OR dealerBust
+
+            PERFORM dealCardToDealer
+
+            DISPLAY "Dealer drew a " dealerCards(topOfDealerDeck)
+            IF altDealerSum > 16 THEN
+                DISPLAY "Dealer total is " dealerSum
+
+           ELSE
+               DISPLAY "Dealer total is " altDealerSum
+           END-IF
+
+           END-PERFORM
+
+      *    End dealing cards to dealer
+
+
+
+
+
+      *    Checking winners and paying bets out
+           PERFORM numPlayers TIMES
+
+           MOVE SPACES TO handOutcome
+
+      *A natural, or a dealer-blackjack payup, already settled and
+      *recorded this hand above, so it is not paid out a second time
+      *here
+           IF NOT playerAlreadySettled(curPlayer) THEN
+
+      *All player who do not have a blackjack when the dealer has a
+      *blackjack payup
+      *IF STATEMENT A
+           IF dealerBlackjack OR altDealerBlackjack THEN
+               IF NOT blackjack(curPlayer) THEN
+                   PERFORM payupBet
+               END-IF
+
+      *Next condition: dealer does not have blackjack and did not bust
+      *ELSE STATEMENT A
+           ELSE
+
+      *IF STATEMENT B
+               IF altDealerSum < 21 THEN
+
+               IF (playerSum(curPlayer) > altdealerSum AND < 22)
+               OR (altplayerSum(curPlayer) > altdealerSum AND < 22) THEN
+                   PERFORM payoutBet
+
+               ELSE
+                   PERFORM payupBet
+               END-IF
+
+      *ELSE STATEMENT B
+               ELSE
+
+      *IF STATEMENT C
+               IF altDealerSum > 21 AND dealerSum < 21 THEN
+
+
+      *Next condition: counting the 11 caused the dealer to bust
+      *so their deck that counted aces as 1's must be tested
+               IF (playerSum(curPlayer) > dealerSum AND < 22)
+               OR (altPlayerSum(curPlayer) > dealerSum AND < 22) THEN
+                      PERFORM payoutBet
+                  ELSE
+                      PERFORM payupBet
+                  END-IF
+
+
+      *ELSE STATEMENT C
+                ELSE
+
+               IF dealerBust AND altDealerBust THEN
+              IF NOT over21(curPlayer) OR NOT altover21(curPLayer) THEN
+                   PERFORM payoutBet
+                   END-IF
+               END-IF
+
+
+      *Closes IF ELSE C
+               END-IF
+
+
+      *Closes IF ELSE B
+               END-IF
+
+
+      *Closes IF ELSE A
+           END-IF
+
+
+      *Neither payoutBet nor payupBet fired above, so the hand is a
+      *push and nobody's money moved
+           IF handOutcome = SPACES THEN
+               MOVE "PUSH" TO handOutcome
+               PERFORM writeHandHistory
+           END-IF
+
+           END-IF
+
+
+              ADD 1 TO curPlayer
+
+               IF curPlayer > numPlayers THEN
+                   MOVE 1 TO curPlayer
+               END-IF
+
+
+
+
+           END-PERFORM
+
+
+
+
+      *Showing results
+           PERFORM numPlayers TIMES
+
+           DISPLAY "Player " curPlayer " has $" playerMoney(curPlayer)
+
+           ADD 1 TO curPlayer
+
+               IF curPlayer > numPlayers THEN
+                   MOVE 1 TO curPlayer
+               END-IF
+
+
+           END-PERFORM
+
+
+
+
+      *Prompting to play again
+
+           DISPLAY "Would you like to play again (y/n) "
+
+           ACCEPT playAgain
+
+
+      *Using the GO TO statement we can jump back to the beginning
+           IF yes THEN
+               PERFORM gameCleanup
+               PERFORM playGame
+           END-IF
+
+
+           .
+
+      *End of main program
+
+
+
+
+
+
+
+
+      **********************************************************
+      **********************************************************
+      **********************************************************
+      **********************************************************
+      **********************************************************
+
+
+      *Start helper subroutines
+
+
+
+
+
+      *Asks how many players are seated at the table, re-prompting
+      *until given a number between 1 and the table's max
+       promptNumPlayers.
+
+           DISPLAY "How many players are seated at the table (1-"
+      -        tableMax ")? "
+           ACCEPT numPlayers
+
+           PERFORM UNTIL numPlayers > 0 AND numPlayers NOT > tableMax
+
+               DISPLAY "Please enter a number between 1 and " tableMax
+               DISPLAY "How many players are seated at the table (1-"
+      -            tableMax ")? "
+               ACCEPT numPlayers
+
+           END-PERFORM
+
+           .
+
+      *Fills the deck from a file
+       fillDeck.
+
+           MOVE card TO cards(topOfDeck)
+
+
+           ADD 1 TO topOfDeck
+           READ randomDeck
+               AT END SET endOfFile TO TRUE.
+
+
+
+       promptBets.
+           DISPLAY "What would player " curPlayer " like to bet: "
+           ACCEPT betAmount(curPlayer)
+           DISPLAY "Player " curPlayer " has bet $" betAmount(curPlayer)
+           .
+
+      *Deals a card to the dealer
+       dealCardToDealer.
+
+           ADD 1 TO topOfDealerDeck
+           MOVE cards(topOfDeck) TO dealerCards(topOfDealerDeck)
+
+
+      *    Checking if an ace was drawn, if drawn and it is the first ace
+      *    then it is kept in an alterante sum which counts it as an eleven
+      *    all other aces will be counted as ones since two 11s would betAmount
+      *    over 21
+
+           IF dealerNumber(topOfDealerDeck) = 1 THEN
+
+           IF dealerAces > 0 THEN
+               ADD dealerNumber(topOfDealerDeck) TO dealerSum
+               ADD dealerNumber(topOfDealerDeck) TO altDealerSum
+               ADD 1 TO dealerAces
+
+           ELSE
+
+               ADD 1 TO dealerSum
+               ADD 11 TO altDealerSum
+               ADD 1 TO dealerAces
+
+           END-IF
+
+           ELSE
+
+
+               ADD dealerNumber(topOfDealerDeck) TO dealerSum
+               ADD dealerNumber(topOfDealerDeck) TO altDealerSum
+
+           END-IF
+
+           IF topOfDeck > 1 THEN
+           SUBTRACT 1 FROM topOfDeck
+           ELSE
+               MOVE 52 TO topOfDeck
+           END-IF
+
+           .
+
+       dealCardToPlayer.
+
+           ADD 1 TO topOfPlayerDeck(curPlayer)
+
+
+           MOVE cards(topOfDeck)
+      -    TO playerCards(curPlayer, topOfPlayerDeck(curPlayer))
+
+
+
+      *    Dealing With Aces same logic as the dealer
+           IF playerNumber(curPlayer, topOfPlayerDeck(curPlayer)) = 1
+           THEN
+
+      *    Adding a one when they have more than one ace
+           IF numOfAces(curPlayer) > 0 THEN
+
+           ADD playerNumber(curPlayer, topOfPlayerDeck(curPlayer))
+      -    TO playerSum(curPlayer)
+
+           ADD playerNumber(curPlayer, topOfPlayerDeck(curPlayer))
+      -    TO altplayerSum(curPlayer)
+
+           ADD 1 TO numOfAces(curPlayer)
+
+      *    Adding 11 as an alt sum, will only happen once
+           ELSE
+               ADD 11 TO altPlayerSum(curPlayer)
+               ADD 1 TO playerSum(curPlayer)
+               ADD 1 to numOfAces(curPlayer)
+
+           END-IF
+
+
+           ELSE
+
+      *    What happens when a non ace card is drawn
+           ADD playerNumber(curPlayer, topOfPlayerDeck(curPlayer))
+      -    TO playerSum(curPlayer)
+
+           ADD playerNumber(curPlayer, topOfPlayerDeck(curPlayer))
+      -    TO altplayerSum(curPlayer)
+
+
+
+           END-IF
+
+
+           IF topOfDeck > 1 THEN
+           SUBTRACT 1 FROM topOfDeck
+           ELSE
+               MOVE 52 TO topOfDeck
+           END-IF
+
+           .
+
+
+
+
+
+      *Displays the players hand
+       showHand.
+           DISPLAY "Player " curPlayer "'s cards are: "
+           MOVE topOfPlayerDeck(curPlayer) TO handCounter
+
+           PERFORM UNTIL handCounter = 0
+               DISPLAY playerCards(curPlayer, handCounter)
+               SUBTRACT 1 FROM handCounter
+           END-PERFORM.
+
+
+
+
+
+      *Rewards the player with 1.5x their bet
+       payoutNaturalBet.
+
+
+           MULTIPLY betAmount(curPLayer) BY 1.5 GIVING betReward
+
+           DISPLAY "Player " curPlayer " won $" betReward
+           ADD betReward TO playerMoney(curPlayer)
+           SUBTRACT betReward FROM dealerMoney
+           DISPLAY "Player " curPlayer " won $" betReward
+
+           MOVE "WIN " TO handOutcome
+           PERFORM writeHandHistory.
+
+
+      *Player pays the dealer their bet amount
+       payupBet.
+
+           SUBTRACT betAmount(curPlayer) FROM playerMoney(curPlayer)
+           ADD betAmount(curPlayer) TO dealerMoney
+           DISPLAY "Player " curPlayer " lost $" betAmount(curPlayer)
+
+           MOVE "LOSS" TO handOutcome
+           PERFORM writeHandHistory.
+
+
+
+       payoutBet.
+           SUBTRACT betAmount(curPlayer) FROM dealerMoney
+           ADD betAmount(curPlayer) TO playerMoney(curPlayer)
+           DISPLAY "Player " curPlayer " won $" betAmount(curPlayer)
+
+           MOVE "WIN " TO handOutcome
+           PERFORM writeHandHistory.
+
+
+      *Builds and writes one hand-history line for the current
+      *player, using whichever of their two running sums applies
+       writeHandHistory.
+
+           IF altPlayerSum(curPlayer) NOT = 0
+           AND NOT altover21(curPlayer)
+               MOVE altPlayerSum(curPlayer) TO handTotalOut
+           ELSE
+               MOVE playerSum(curPlayer) TO handTotalOut
+           END-IF
+
+           MOVE SPACES TO handHistoryLineWs
+
+           STRING playerName(curPlayer) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               betAmount(curPlayer) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               handTotalOut DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               handOutcome DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               playerMoney(curPlayer) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               dealerMoney DELIMITED BY SIZE
+               INTO handHistoryLineWs
+           END-STRING
+
+           MOVE handHistoryLineWs TO handHistoryLine
+           WRITE handHistoryLine
+
+           MOVE "Y" TO playerSettled(curPlayer)
+
+           .
+
+
+
+      *Returning cards to the deck and resetting player sums
+       gameCleanup.
+
+           PERFORM numPlayers TIMES
+
+           PERFORM UNTIL topOfPlayerDeck(curPlayer) = 0
+
+            IF bottomOfDeck = 1 THEN
+                MOVE 52 TO bottomOfDeck
+
+            ELSE
+                SUBTRACT 1 FROM bottomOfDeck
+            END-IF
+
+            MOVE playerCards(curPlayer, topOfPlayerDeck(curPlayer))
+            TO cards(bottomOfDeck)
+
+
+
+            MOVE ZEROES TO playerSum(curPLayer)
+            MOVE ZEROES TO altPlayerSum(curPlayer)
+
+            SUBTRACT 1 FROM topOfPlayerDeck(curPlayer)
+
+           END-PERFORM
+
+           MOVE "N" TO playerSettled(curPlayer)
+
+           ADD 1 TO curPlayer
+
+               IF curPlayer > numPlayers THEN
+                   MOVE 1 TO curPlayer
+               END-IF
+
+
+
+           END-PERFORM
+
+
+      *Dealer cleanup
+
+           PERFORM UNTIL topOfDealerDeck = 0
+
+           IF bottomOfDeck = 1 THEN
+                MOVE 52 TO bottomOfDeck
+
+            ELSE
+                SUBTRACT 1 FROM bottomOfDeck
+            END-IF
+
+           MOVE dealerCards(topOfDealerDeck) TO cards(bottomOfDeck)
+
+           SUBTRACT 1 FROM topOfDealerDeck
+
+           END-PERFORM
+
+           MOVE ZEROES TO dealerSum
+           MOVE ZEROES TO altDealerSum
+
+           PERFORM shuffleTheDeck.
+
+      *Randomizes the order of the shoe before the next round is
+      *dealt, using a Fisher-Yates shuffle over the whole deck
+       shuffleTheDeck.
+
+           PERFORM VARYING shuffleIdx FROM 52 BY -1 UNTIL shuffleIdx < 2
+
+               COMPUTE shuffleSwapIdx =
+                   FUNCTION RANDOM * shuffleIdx + 1
+
+               MOVE cards(shuffleIdx) TO shuffleTempCard
+               MOVE cards(shuffleSwapIdx) TO cards(shuffleIdx)
+               MOVE shuffleTempCard TO cards(shuffleSwapIdx)
+
+           END-PERFORM
+
+           MOVE 52 TO topOfDeck
+           MOVE 1 TO bottomOfDeck
+
+           .
+
+
+      *Reads yesterday's bankroll file, if there is one, into a
+      *table so today's players and dealer can be seeded by name
+       loadBankrolls.
+
+           MOVE ZERO TO bankrollEntryCount
+
+           OPEN INPUT bankrollFile
+
+           IF bankrollFileStatus = "00" THEN
+
+               READ bankrollFile
+                   AT END SET endOfBankrollFile TO TRUE
+               END-READ
+
+               PERFORM UNTIL endOfBankrollFile
+
+                   IF bankrollEntryCount < bankrollTableMax THEN
+                       ADD 1 TO bankrollEntryCount
+                       MOVE bankrollName
+                           TO bankrollEntryName(bankrollEntryCount)
+                       MOVE bankrollAmount
+                           TO bankrollEntryAmount(bankrollEntryCount)
+                   ELSE
+                       DISPLAY "WARNING: bankroll.dat has more than "
+      -                    bankrollTableMax " entries, " bankrollName
+      -                    " was not loaded"
+                   END-IF
+
+                   READ bankrollFile
+                       AT END SET endOfBankrollFile TO TRUE
+                   END-READ
+
+               END-PERFORM
+
+               CLOSE bankrollFile
+
+           END-IF
+
+           .
+
+      *Seeds the dealer's and each seated player's money from the
+      *bankroll table, leaving the working-storage defaults in
+      *place for anyone not found (first time at the table)
+       seedBankrolls.
+
+           PERFORM VARYING bankrollSearchIdx FROM 1 BY 1
+               UNTIL bankrollSearchIdx > bankrollEntryCount
+
+               IF bankrollEntryName(bankrollSearchIdx) = dealerKey THEN
+                   MOVE bankrollEntryAmount(bankrollSearchIdx)
+                       TO dealerMoney
+               END-IF
+
+           END-PERFORM
+
+           PERFORM numPlayers TIMES
+
+               PERFORM VARYING bankrollSearchIdx FROM 1 BY 1
+                   UNTIL bankrollSearchIdx > bankrollEntryCount
+
+                   IF bankrollEntryName(bankrollSearchIdx)
+                   = playerName(curPlayer) THEN
+                       MOVE bankrollEntryAmount(bankrollSearchIdx)
+                           TO playerMoney(curPlayer)
+                   END-IF
+
+               END-PERFORM
+
+               ADD 1 TO curPlayer
+
+               IF curPlayer > numPlayers THEN
+                   MOVE 1 TO curPlayer
+               END-IF
+
+           END-PERFORM.
+
+      *Updates bankrollTable in place for a name already loaded from
+      *yesterday's file, or appends a new entry when this is the
+      *first time that name has sat down at the table
+       mergeBankrollEntry.
+
+           MOVE "N" TO mergeFoundFlag
+
+           PERFORM VARYING bankrollSearchIdx FROM 1 BY 1
+               UNTIL bankrollSearchIdx > bankrollEntryCount
+
+               IF bankrollEntryName(bankrollSearchIdx)
+               = mergeBankrollName THEN
+                   MOVE mergeBankrollAmount
+                       TO bankrollEntryAmount(bankrollSearchIdx)
+                   SET mergeFound TO TRUE
+               END-IF
+
+           END-PERFORM
+
+           IF NOT mergeFound
+           AND bankrollEntryCount < bankrollTableMax THEN
+               ADD 1 TO bankrollEntryCount
+               MOVE mergeBankrollName
+                   TO bankrollEntryName(bankrollEntryCount)
+               MOVE mergeBankrollAmount
+                   TO bankrollEntryAmount(bankrollEntryCount)
+           ELSE
+               IF NOT mergeFound THEN
+                   DISPLAY "WARNING: bankroll.dat is full, "
+      -                mergeBankrollName " was not saved"
+               END-IF
+           END-IF
+
+           .
+
+      *Writes out every name ever loaded from bankroll.dat, with
+      *today's dealer and seated players folded in by name first, so
+      *a player sitting out a session does not lose their bankroll
+       saveBankrolls.
+
+           MOVE dealerKey TO mergeBankrollName
+           MOVE dealerMoney TO mergeBankrollAmount
+           PERFORM mergeBankrollEntry
+
+           PERFORM numPlayers TIMES
+
+               MOVE playerName(curPlayer) TO mergeBankrollName
+               MOVE playerMoney(curPlayer) TO mergeBankrollAmount
+               PERFORM mergeBankrollEntry
+
+               ADD 1 TO curPlayer
+
+               IF curPlayer > numPlayers THEN
+                   MOVE 1 TO curPlayer
+               END-IF
+
+           END-PERFORM
+
+           OPEN OUTPUT bankrollFile
+
+           PERFORM VARYING bankrollSearchIdx FROM 1 BY 1
+               UNTIL bankrollSearchIdx > bankrollEntryCount
+
+               MOVE bankrollEntryName(bankrollSearchIdx)
+                   TO bankrollName
+               MOVE bankrollEntryAmount(bankrollSearchIdx)
+                   TO bankrollAmount
+               WRITE bankrollRecord
+
+           END-PERFORM
+
+           CLOSE bankrollFile.
+
+
+       END PROGRAM AdvancedProgram.
